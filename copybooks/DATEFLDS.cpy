@@ -0,0 +1,15 @@
+      *    Job start/current date and time fields, shared by every
+      *    program in the suite that stamps a JOB-RUN-LOG record.
+       01 WS-START-DATE   PIC 9(8).
+       01 WS-START-TIME   PIC 9(8).
+       01 WS-CURRENT-DATE PIC 9(8).
+       01 WS-CURRENT-TIME PIC 9(8).
+      *    Calendar year/month/day and leap-year indicator, shared by
+      *    every program in the suite that breaks a date down into its
+      *    parts rather than carrying it as a single packed field.
+       01 WS-YEAR          PIC 9(4).
+       01 WS-MONTH         PIC 99.
+       01 WS-DAY           PIC 99.
+       01 WS-LEAP-FLAG     PIC X VALUE 'N'.
+          88 WS-YEAR-IS-LEAP     VALUE 'Y'.
+          88 WS-YEAR-NOT-LEAP    VALUE 'N'.
