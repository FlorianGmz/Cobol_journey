@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YACHTRCN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YACHT-CARD ASSIGN TO "YACHTCRD"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS YC-KEY
+              FILE STATUS IS WS-YC-STATUS.
+           SELECT YACHT-SCORES ASSIGN TO "YACHTSCR"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS YS-KEY
+              FILE STATUS IS WS-YS-STATUS.
+           SELECT RECON-EXCEPT ASSIGN TO "RECONEXC"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RX-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YACHT-CARD.
+       01  YACHT-CARD-RECORD.
+           05 YC-KEY.
+              10 YC-PLAYER-ID  PIC X(10).
+              10 YC-GAME-DATE  PIC 9(8).
+           05 YC-USED-TABLE    PIC X OCCURS 12 TIMES.
+           05 YC-YACHT-COUNT   PIC 99.
+       FD  YACHT-SCORES.
+       01  YACHT-SCORE-RECORD.
+           05 YS-KEY.
+              10 YS-PLAYER-ID  PIC X(10).
+              10 YS-GAME-DATE  PIC 9(8).
+              10 YS-CATEGORY   PIC X(15).
+           05 YS-SCORE         PIC 999.
+       FD  RECON-EXCEPT.
+       01  RECON-EXCEPT-RECORD PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-YC-STATUS     PIC XX.
+       01 WS-YS-STATUS     PIC XX.
+       01 WS-RX-STATUS     PIC XX.
+       01 WS-YC-EOF        PIC X    VALUE 'N'.
+          88 WS-YC-AT-EOF           VALUE 'Y'.
+       01 WS-GAME-COMPLETE PIC X    VALUE 'N'.
+          88 WS-GAME-IS-COMPLETE    VALUE 'Y'.
+       01 WS-EXCEPT-COUNT  PIC 9(5) VALUE 0.
+       01 WS-GAME-COUNT    PIC 9(5) VALUE 0.
+       01 WS-EXCEPT-MSG    PIC X(80).
+
+       01 WS-CATEGORY-TABLE.
+          05 FILLER PIC X(15) VALUE 'ones'.
+          05 FILLER PIC X(15) VALUE 'twos'.
+          05 FILLER PIC X(15) VALUE 'threes'.
+          05 FILLER PIC X(15) VALUE 'fours'.
+          05 FILLER PIC X(15) VALUE 'fives'.
+          05 FILLER PIC X(15) VALUE 'sixes'.
+          05 FILLER PIC X(15) VALUE 'full house'.
+          05 FILLER PIC X(15) VALUE 'four of a kind'.
+          05 FILLER PIC X(15) VALUE 'little straight'.
+          05 FILLER PIC X(15) VALUE 'big straight'.
+          05 FILLER PIC X(15) VALUE 'choice'.
+          05 FILLER PIC X(15) VALUE 'yacht'.
+       01 WS-CATEGORY-REDEF REDEFINES WS-CATEGORY-TABLE.
+          05 WS-CATEGORY-ENTRY PIC X(15) OCCURS 12 TIMES.
+       01 WS-CAT-IX          PIC 99.
+
+       PROCEDURE DIVISION.
+       YACHTRCN SECTION.
+      *    Walks every completed YACHT-CARD (all 12 categories marked
+      *    used) and confirms YACHT-SCORES holds exactly one history
+      *    record for each of that game's 12 categories. A duplicate
+      *    scoring of one category can never reach YACHT-SCORES as a
+      *    second row - YS-KEY is unique on player/date/category, so
+      *    WRITE-HISTORY rewrites the existing row instead - so the
+      *    failure mode this check can actually catch is a category
+      *    that never made it into the history file at all.
+           OPEN INPUT YACHT-CARD
+           OPEN INPUT YACHT-SCORES
+           OPEN OUTPUT RECON-EXCEPT
+           IF WS-YC-STATUS NOT = '00'
+              MOVE SPACES TO WS-EXCEPT-MSG
+              STRING 'YACHT-CARD FILE NOT AVAILABLE FOR RECONCILIATION'
+                 DELIMITED BY SIZE INTO WS-EXCEPT-MSG
+              END-STRING
+              WRITE RECON-EXCEPT-RECORD FROM WS-EXCEPT-MSG
+           ELSE
+              MOVE LOW-VALUES TO YC-KEY
+              START YACHT-CARD KEY IS NOT LESS THAN YC-KEY
+                 INVALID KEY MOVE 'Y' TO WS-YC-EOF
+              END-START
+              PERFORM UNTIL WS-YC-AT-EOF
+                 READ YACHT-CARD NEXT RECORD
+                    AT END MOVE 'Y' TO WS-YC-EOF
+                 END-READ
+                 IF NOT WS-YC-AT-EOF
+                    PERFORM CHECK-GAME-COMPLETE
+                    IF WS-GAME-IS-COMPLETE
+                       ADD 1 TO WS-GAME-COUNT
+                       PERFORM VERIFY-GAME-HISTORY
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF
+           MOVE SPACES TO WS-EXCEPT-MSG
+           STRING 'RECONCILIATION COMPLETE - GAMES CHECKED: '
+              WS-GAME-COUNT ' EXCEPTIONS: ' WS-EXCEPT-COUNT
+              DELIMITED BY SIZE INTO WS-EXCEPT-MSG
+           END-STRING
+           WRITE RECON-EXCEPT-RECORD FROM WS-EXCEPT-MSG
+           CLOSE YACHT-CARD
+           CLOSE YACHT-SCORES
+           CLOSE RECON-EXCEPT
+           MOVE WS-EXCEPT-COUNT TO RETURN-CODE
+           STOP RUN.
+
+       CHECK-GAME-COMPLETE SECTION.
+           SET WS-GAME-IS-COMPLETE TO TRUE
+           PERFORM VARYING WS-CAT-IX FROM 1 BY 1 UNTIL WS-CAT-IX > 12
+              IF YC-USED-TABLE(WS-CAT-IX) NOT = 'Y'
+                 MOVE 'N' TO WS-GAME-COMPLETE
+              END-IF
+           END-PERFORM.
+
+       VERIFY-GAME-HISTORY SECTION.
+           PERFORM VARYING WS-CAT-IX FROM 1 BY 1 UNTIL WS-CAT-IX > 12
+              MOVE YC-PLAYER-ID TO YS-PLAYER-ID
+              MOVE YC-GAME-DATE TO YS-GAME-DATE
+              MOVE WS-CATEGORY-ENTRY(WS-CAT-IX) TO YS-CATEGORY
+              READ YACHT-SCORES KEY IS YS-KEY
+                 INVALID KEY PERFORM FLAG-MISSING-CATEGORY
+              END-READ
+           END-PERFORM.
+
+       FLAG-MISSING-CATEGORY SECTION.
+           ADD 1 TO WS-EXCEPT-COUNT
+           MOVE SPACES TO WS-EXCEPT-MSG
+           STRING 'MISSING CATEGORY "' YS-CATEGORY
+              '" FOR PLAYER ' YC-PLAYER-ID
+              ' GAME ' YC-GAME-DATE
+              DELIMITED BY SIZE INTO WS-EXCEPT-MSG
+           END-STRING
+           WRITE RECON-EXCEPT-RECORD FROM WS-EXCEPT-MSG.
