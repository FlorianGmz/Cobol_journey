@@ -1,18 +1,387 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YACHT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YACHT-SCORES ASSIGN TO "YACHTSCR"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS YS-KEY
+              FILE STATUS IS WS-YS-STATUS.
+           SELECT YACHT-EXCEPT ASSIGN TO "YACHTEXC"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EX-STATUS.
+           SELECT YACHT-CARD ASSIGN TO "YACHTCRD"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS YC-KEY
+              FILE STATUS IS WS-YC-STATUS.
+           SELECT JOB-RUN-LOG ASSIGN TO "JOBRLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-JRL-STATUS.
+           SELECT YACHT-CSV ASSIGN TO "YACHTCSV"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CSV-STATUS.
+           SELECT BONUS-RULES ASSIGN TO "BONUSRUL"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS BR-YACHT-COUNT
+              FILE STATUS IS WS-BR-STATUS.
+           SELECT RULESET-CTL ASSIGN TO "RULESETC"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RC-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  YACHT-SCORES.
+       01  YACHT-SCORE-RECORD.
+           05 YS-KEY.
+              10 YS-PLAYER-ID  PIC X(10).
+              10 YS-GAME-DATE  PIC 9(8).
+              10 YS-CATEGORY   PIC X(15).
+           05 YS-SCORE         PIC 999.
+       FD  YACHT-EXCEPT.
+       01  YACHT-EXCEPT-RECORD PIC X(80).
+       FD  YACHT-CARD.
+       01  YACHT-CARD-RECORD.
+           05 YC-KEY.
+              10 YC-PLAYER-ID  PIC X(10).
+              10 YC-GAME-DATE  PIC 9(8).
+           05 YC-USED-TABLE    PIC X OCCURS 12 TIMES.
+           05 YC-YACHT-COUNT   PIC 99.
+       FD  BONUS-RULES.
+       01  BONUS-RULES-RECORD.
+           05 BR-YACHT-COUNT   PIC 99.
+           05 BR-BONUS-POINTS  PIC 999.
+       FD  RULESET-CTL.
+       01  RULESET-CTL-RECORD.
+           05 RC-PLAYER-ID     PIC X(10).
+           05 RC-GAME-DATE     PIC 9(8).
+           05 RC-RULESET       PIC X(8).
+       FD  JOB-RUN-LOG.
+       01  JOB-RUN-LOG-RECORD.
+           05 JRL-PROGRAM-ID    PIC X(8).
+           05 JRL-START-DATE    PIC 9(8).
+           05 JRL-START-TIME    PIC 9(8).
+           05 JRL-END-DATE      PIC 9(8).
+           05 JRL-END-TIME      PIC 9(8).
+           05 JRL-RESULT-CODE   PIC S9(4).
+       FD  YACHT-CSV.
+       01  YACHT-CSV-RECORD     PIC X(170).
        WORKING-STORAGE SECTION.
-       01 WS-RESULT       PIC 99    VALUE 0.
+       01 WS-YS-STATUS     PIC XX.
+       01 WS-EX-STATUS     PIC XX.
+       01 WS-YC-STATUS     PIC XX.
+       01 WS-JRL-STATUS    PIC XX.
+       01 WS-CSV-STATUS    PIC XX.
+       01 WS-BR-STATUS     PIC XX.
+       01 WS-RC-STATUS     PIC XX.
+       01 WS-CSV-EDIT       PIC ZZ9.
+       01 WS-BONUS-POINTS  PIC 999    VALUE 0.
+       01 WS-IS-YACHT-ROLL PIC X      VALUE 'N'.
+          88 WS-IS-YACHT-ROLL-YES     VALUE 'Y'.
+          88 WS-IS-YACHT-ROLL-NO      VALUE 'N'.
+       01 WS-RULESET        PIC X(8) VALUE 'YACHT'.
+          88 WS-RULESET-YACHT         VALUE 'YACHT'.
+          88 WS-RULESET-YAHTZEE       VALUE 'YAHTZEE'.
+       01 WS-RC-EOF          PIC X    VALUE 'N'.
+          88 WS-RC-AT-EOF             VALUE 'Y'.
+       01 WS-JOB-NAME      PIC X(8) VALUE 'YACHT'.
+       COPY "DATEFLDS.cpy".
+       01 WS-EXCEPT-MSG    PIC X(80).
+       01 WS-DICE-VALID    PIC X     VALUE 'Y'.
+          88 WS-DICE-IS-VALID        VALUE 'Y'.
+          88 WS-DICE-IS-INVALID      VALUE 'N'.
+       01 WS-CATEGORY-STATUS PIC X   VALUE 'Y'.
+          88 WS-CATEGORY-OK          VALUE 'Y'.
+          88 WS-CATEGORY-INVALID     VALUE 'N'.
+       01 WS-JOKER-FLAG    PIC X     VALUE 'N'.
+          88 WS-JOKER-ACTIVE         VALUE 'Y'.
+          88 WS-JOKER-INACTIVE       VALUE 'N'.
+       01 WS-VAL-IX        PIC 9.
+       01 WS-CAT-IX        PIC 99    VALUE 0.
+       01 WS-DICE-ORIG     PIC X(5).
+       01 WS-PLAYER-ID     PIC X(10).
+       01 WS-GAME-DATE     PIC 9(8).
+       01 WS-MODE          PIC X(4)  VALUE 'SNGL'.
+          88 WS-MODE-SINGLE          VALUE 'SNGL'.
+          88 WS-MODE-CARD            VALUE 'CARD'.
+       01 WS-RESULT       PIC 999   VALUE 0.
        01 WS-CATEGORY     PIC X(15).
        01 WS-DICE         PIC X(5).
+       01 WS-DICE-SAVE    PIC X(5).
        01 WS-DICE-NUM.
           05 WS-DIE       PIC 9 OCCURS 5 TIMES.
        01 WS-TWO-KINDS.
           05 WS-KIND-NUM  PIC 9 OCCURS 5 TIMES.
           05 WS-KIND-VAL  PIC 9 OCCURS 5 TIMES.
+
+       01 WS-CATEGORY-TABLE.
+          05 FILLER PIC X(15) VALUE 'ones'.
+          05 FILLER PIC X(15) VALUE 'twos'.
+          05 FILLER PIC X(15) VALUE 'threes'.
+          05 FILLER PIC X(15) VALUE 'fours'.
+          05 FILLER PIC X(15) VALUE 'fives'.
+          05 FILLER PIC X(15) VALUE 'sixes'.
+          05 FILLER PIC X(15) VALUE 'full house'.
+          05 FILLER PIC X(15) VALUE 'four of a kind'.
+          05 FILLER PIC X(15) VALUE 'little straight'.
+          05 FILLER PIC X(15) VALUE 'big straight'.
+          05 FILLER PIC X(15) VALUE 'choice'.
+          05 FILLER PIC X(15) VALUE 'yacht'.
+       01 WS-CATEGORY-REDEF REDEFINES WS-CATEGORY-TABLE.
+          05 WS-CATEGORY-ENTRY PIC X(15) OCCURS 12 TIMES.
+
+       01 WS-SCORECARD.
+          05 WS-SC-ONES            PIC 99.
+          05 WS-SC-TWOS            PIC 99.
+          05 WS-SC-THREES          PIC 99.
+          05 WS-SC-FOURS           PIC 99.
+          05 WS-SC-FIVES           PIC 99.
+          05 WS-SC-SIXES           PIC 99.
+          05 WS-SC-UPPER-SUBTOTAL  PIC 999.
+          05 WS-SC-UPPER-BONUS     PIC 99.
+          05 WS-SC-FULL-HOUSE      PIC 99.
+          05 WS-SC-FOUR-KIND       PIC 99.
+          05 WS-SC-LITTLE-STRAIGHT PIC 99.
+          05 WS-SC-BIG-STRAIGHT    PIC 99.
+          05 WS-SC-CHOICE          PIC 99.
+          05 WS-SC-YACHT           PIC 999.
+          05 WS-SC-GRAND-TOTAL     PIC 999.
+       01 WS-SC-IX                 PIC 99.
+
        PROCEDURE DIVISION.
-       YACHT.
+       YACHT SECTION.
+           ACCEPT WS-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-START-TIME FROM TIME
+           PERFORM VALIDATE-DICE
+           IF WS-DICE-IS-VALID
+              PERFORM READ-RULESET
+              PERFORM CHECK-YACHT-ROLL
+              EVALUATE TRUE
+                 WHEN WS-MODE-CARD
+                    PERFORM SCORE-CARD
+                 WHEN OTHER
+                    PERFORM LOOKUP-CATEGORY-INDEX
+                    PERFORM CHECK-CATEGORY-USED
+                    IF WS-CATEGORY-OK
+                       PERFORM SCORE-CATEGORY
+                       IF WS-IS-YACHT-ROLL-YES
+                          PERFORM APPLY-YACHT-BONUS
+                       END-IF
+                       PERFORM MARK-CATEGORY-USED
+                       PERFORM WRITE-HISTORY
+                    ELSE
+                       MOVE ZERO TO WS-RESULT
+                    END-IF
+              END-EVALUATE
+           ELSE
+              MOVE ZERO TO WS-RESULT
+           END-IF
+           IF WS-DICE-IS-INVALID OR WS-CATEGORY-INVALID
+              MOVE 8 TO RETURN-CODE
+           END-IF
+           PERFORM WRITE-JOB-RUN-LOG
+           STOP RUN.
+
+       CHECK-YACHT-ROLL SECTION.
+      *    A yacht roll is five equal dice - determined here, before
+      *    SCORE-CATEGORY mutates WS-DICE, so the repeated-yacht bonus
+      *    lookup and the per-player yacht count both see the real
+      *    roll regardless of which category it ends up scored under.
+           SET WS-IS-YACHT-ROLL-NO TO TRUE
+           IF WS-DICE(1:1) = WS-DICE(2:1) AND
+              WS-DICE(1:1) = WS-DICE(3:1) AND
+              WS-DICE(1:1) = WS-DICE(4:1) AND
+              WS-DICE(1:1) = WS-DICE(5:1)
+              SET WS-IS-YACHT-ROLL-YES TO TRUE
+           END-IF.
+
+       READ-RULESET SECTION.
+      *    RULESET-CTL is a small control file of player/game/ruleset
+      *    records, consulted at the start of each game so a regular
+      *    who plays Yahtzee-style scoring doesn't need a separate
+      *    copy of this program. Defaults to standard Yacht rules
+      *    when no matching record is found (or the file is absent).
+           SET WS-RULESET-YACHT TO TRUE
+           MOVE 'N' TO WS-RC-EOF
+           OPEN INPUT RULESET-CTL
+           IF WS-RC-STATUS = '05' OR WS-RC-STATUS = '35'
+              CONTINUE
+           ELSE
+              PERFORM UNTIL WS-RC-AT-EOF
+                 READ RULESET-CTL
+                    AT END MOVE 'Y' TO WS-RC-EOF
+                 END-READ
+                 IF NOT WS-RC-AT-EOF
+                    AND RC-PLAYER-ID = WS-PLAYER-ID
+                    AND RC-GAME-DATE = WS-GAME-DATE
+                    MOVE RC-RULESET TO WS-RULESET
+                 END-IF
+              END-PERFORM
+              CLOSE RULESET-CTL
+           END-IF.
+
+       APPLY-YACHT-BONUS SECTION.
+      *    Consults BONUS-RULES, keyed by how many yachts this player
+      *    has already scored this game, and adds the configured
+      *    bonus on top of the category score just computed - so the
+      *    repeat-yacht bonus amount can be tuned without touching
+      *    this program.
+           MOVE 0 TO WS-BONUS-POINTS
+           OPEN I-O YACHT-CARD
+           IF WS-YC-STATUS = '35'
+              OPEN OUTPUT YACHT-CARD
+              CLOSE YACHT-CARD
+              OPEN I-O YACHT-CARD
+           END-IF
+           MOVE WS-PLAYER-ID TO YC-PLAYER-ID
+           MOVE WS-GAME-DATE TO YC-GAME-DATE
+           READ YACHT-CARD KEY IS YC-KEY
+           IF WS-YC-STATUS NOT = '00'
+              MOVE 0 TO YC-YACHT-COUNT
+           END-IF
+           CLOSE YACHT-CARD
+           OPEN INPUT BONUS-RULES
+           IF WS-BR-STATUS = '00'
+              MOVE YC-YACHT-COUNT TO BR-YACHT-COUNT
+              READ BONUS-RULES KEY IS BR-YACHT-COUNT
+              IF WS-BR-STATUS = '00'
+                 MOVE BR-BONUS-POINTS TO WS-BONUS-POINTS
+              END-IF
+              CLOSE BONUS-RULES
+           END-IF
+           ADD WS-BONUS-POINTS TO WS-RESULT.
+
+       VALIDATE-DICE SECTION.
+      *    WS-DICE must be exactly five digits, each 1-6. Anything
+      *    else is logged to the exceptions report instead of being
+      *    scored, so a bad operator entry never looks like a real
+      *    score.
+           SET WS-DICE-IS-VALID TO TRUE
+           PERFORM VARYING WS-VAL-IX FROM 1 BY 1 UNTIL WS-VAL-IX > 5
+              IF WS-DICE(WS-VAL-IX:1) < '1' OR
+                 WS-DICE(WS-VAL-IX:1) > '6'
+                 SET WS-DICE-IS-INVALID TO TRUE
+              END-IF
+           END-PERFORM
+           IF WS-DICE-IS-INVALID
+              MOVE SPACES TO WS-EXCEPT-MSG
+              STRING 'INVALID DICE STRING "' WS-DICE
+                 '" FOR CATEGORY "' WS-CATEGORY '"'
+                 DELIMITED BY SIZE INTO WS-EXCEPT-MSG
+                 ON OVERFLOW
+                    MOVE 'EXCEPTION MESSAGE TRUNCATED' TO WS-EXCEPT-MSG
+              END-STRING
+              PERFORM LOG-EXCEPTION
+           END-IF.
+
+       LOOKUP-CATEGORY-INDEX SECTION.
+           MOVE 0 TO WS-CAT-IX
+           PERFORM VARYING WS-SC-IX FROM 1 BY 1 UNTIL WS-SC-IX > 12
+              IF WS-CATEGORY-ENTRY(WS-SC-IX) = WS-CATEGORY
+                 MOVE WS-SC-IX TO WS-CAT-IX
+              END-IF
+           END-PERFORM.
+
+       CHECK-CATEGORY-USED SECTION.
+      *    Looks up (and creates, on first use) the player's
+      *    YACHT-CARD for this game and refuses to re-score a
+      *    category that is already marked used - unless the joker
+      *    rule applies (an extra yacht being used in an open lower
+      *    -section slot after "yacht" itself has already been
+      *    scored).
+           SET WS-JOKER-INACTIVE TO TRUE
+           SET WS-CATEGORY-OK TO TRUE
+           IF WS-CAT-IX > 0
+              OPEN I-O YACHT-CARD
+              IF WS-YC-STATUS = '35'
+                 OPEN OUTPUT YACHT-CARD
+                 CLOSE YACHT-CARD
+                 OPEN I-O YACHT-CARD
+              END-IF
+              MOVE WS-PLAYER-ID TO YC-PLAYER-ID
+              MOVE WS-GAME-DATE TO YC-GAME-DATE
+              READ YACHT-CARD KEY IS YC-KEY
+              IF WS-YC-STATUS = '23'
+                 MOVE WS-PLAYER-ID TO YC-PLAYER-ID
+                 MOVE WS-GAME-DATE TO YC-GAME-DATE
+                 PERFORM VARYING WS-SC-IX FROM 1 BY 1
+                    UNTIL WS-SC-IX > 12
+                    MOVE 'N' TO YC-USED-TABLE(WS-SC-IX)
+                 END-PERFORM
+                 MOVE 0 TO YC-YACHT-COUNT
+                 WRITE YACHT-CARD-RECORD
+              ELSE
+                 IF YC-USED-TABLE(WS-CAT-IX) = 'Y'
+                    SET WS-CATEGORY-INVALID TO TRUE
+                    MOVE SPACES TO WS-EXCEPT-MSG
+                    STRING 'CATEGORY "' WS-CATEGORY
+                       '" ALREADY SCORED FOR PLAYER ' WS-PLAYER-ID
+                       DELIMITED BY SIZE INTO WS-EXCEPT-MSG
+                       ON OVERFLOW
+                          MOVE 'EXCEPTION MESSAGE TRUNCATED'
+                             TO WS-EXCEPT-MSG
+                    END-STRING
+                    PERFORM LOG-EXCEPTION
+                 ELSE
+                    PERFORM CHECK-JOKER-ELIGIBLE
+                 END-IF
+              END-IF
+              CLOSE YACHT-CARD
+           ELSE
+              SET WS-CATEGORY-INVALID TO TRUE
+              MOVE SPACES TO WS-EXCEPT-MSG
+              STRING 'UNRECOGNIZED CATEGORY "' WS-CATEGORY
+                 '" FOR PLAYER ' WS-PLAYER-ID
+                 DELIMITED BY SIZE INTO WS-EXCEPT-MSG
+                 ON OVERFLOW
+                    MOVE 'EXCEPTION MESSAGE TRUNCATED' TO WS-EXCEPT-MSG
+              END-STRING
+              PERFORM LOG-EXCEPTION
+           END-IF.
+
+       CHECK-JOKER-ELIGIBLE SECTION.
+      *    A joker applies when "yacht" has already been scored and
+      *    the new roll is itself a yacht (all five dice equal) being
+      *    applied to a still-open lower-section category (full
+      *    house/four of a kind/little straight/big straight) - the
+      *    upper section (1-6) and "choice" (11) score a five-of-a-kind
+      *    correctly on their own and are not joker slots.
+           IF YC-USED-TABLE(12) = 'Y' AND WS-CAT-IX > 6
+              AND WS-CAT-IX NOT = 11 AND WS-CAT-IX NOT = 12
+              AND WS-DICE(1:1) = WS-DICE(2:1)
+              AND WS-DICE(1:1) = WS-DICE(3:1)
+              AND WS-DICE(1:1) = WS-DICE(4:1)
+              AND WS-DICE(1:1) = WS-DICE(5:1)
+              SET WS-JOKER-ACTIVE TO TRUE
+              SET WS-CATEGORY-OK TO TRUE
+           END-IF.
+
+       MARK-CATEGORY-USED SECTION.
+           IF WS-CAT-IX > 0
+              OPEN I-O YACHT-CARD
+              MOVE WS-PLAYER-ID TO YC-PLAYER-ID
+              MOVE WS-GAME-DATE TO YC-GAME-DATE
+              READ YACHT-CARD KEY IS YC-KEY
+              MOVE 'Y' TO YC-USED-TABLE(WS-CAT-IX)
+              IF WS-IS-YACHT-ROLL-YES
+                 ADD 1 TO YC-YACHT-COUNT
+              END-IF
+              REWRITE YACHT-CARD-RECORD
+              CLOSE YACHT-CARD
+           END-IF.
+
+       LOG-EXCEPTION SECTION.
+           OPEN EXTEND YACHT-EXCEPT
+           IF WS-EX-STATUS = '05' OR WS-EX-STATUS = '35'
+              OPEN OUTPUT YACHT-EXCEPT
+           END-IF
+           WRITE YACHT-EXCEPT-RECORD FROM WS-EXCEPT-MSG
+           CLOSE YACHT-EXCEPT.
+
+       SCORE-CATEGORY SECTION.
            MOVE ZERO TO WS-RESULT
+           MOVE WS-DICE TO WS-DICE-ORIG
            EVALUATE WS-CATEGORY
            WHEN 'ones'
                 INSPECT WS-DICE TALLYING WS-RESULT FOR ALL '1'
@@ -32,21 +401,55 @@
                 INSPECT WS-DICE TALLYING WS-RESULT FOR ALL '6'
                 COMPUTE WS-RESULT = WS-RESULT * 6
            WHEN 'full house'
-                PERFORM TWO-KINDS
-                IF WS-DICE EQUAL SPACES AND FUNCTION ABS
-                   (WS-KIND-NUM(1) - WS-KIND-NUM(2)) = 1
-                   COMPUTE WS-RESULT = WS-KIND-NUM(1) * WS-KIND-VAL(1)
-                      + WS-KIND-NUM(2) * WS-KIND-VAL(2)
+                IF WS-JOKER-ACTIVE
+                   MOVE WS-DICE-ORIG TO WS-DICE-NUM
+                   COMPUTE WS-RESULT = WS-DIE(1) + WS-DIE(2) +
+                      WS-DIE(3) + WS-DIE(4) + WS-DIE(5)
+                ELSE
+                   PERFORM TWO-KINDS
+                   IF WS-DICE EQUAL SPACES AND FUNCTION ABS
+                      (WS-KIND-NUM(1) - WS-KIND-NUM(2)) = 1
+                      IF WS-RULESET-YAHTZEE
+                         MOVE 25 TO WS-RESULT
+                      ELSE
+                         COMPUTE WS-RESULT = WS-KIND-NUM(1) *
+                            WS-KIND-VAL(1) + WS-KIND-NUM(2) *
+                            WS-KIND-VAL(2)
+                      END-IF
+                   END-IF
+                END-IF
            WHEN 'four of a kind'
                 PERFORM TWO-KINDS
                 IF WS-KIND-NUM(1) >= 4 AND WS-KIND-VAL(1) NOT ZERO
-                   COMPUTE WS-RESULT = 4 * WS-KIND-VAL(1)
-                   IF WS-KIND-NUM(2) >= 4 AND WS-KIND-VAL(2) NOT ZERO
-                      COMPUTE WS-RESULT = 4 * WS-KIND-VAL(2)
+                   IF WS-RULESET-YAHTZEE
+                      MOVE WS-DICE-ORIG TO WS-DICE-NUM
+                      COMPUTE WS-RESULT = WS-DIE(1) + WS-DIE(2) +
+                         WS-DIE(3) + WS-DIE(4) + WS-DIE(5)
+                   ELSE
+                      COMPUTE WS-RESULT = 4 * WS-KIND-VAL(1)
+                      IF WS-KIND-NUM(2) >= 4 AND WS-KIND-VAL(2) NOT ZERO
+                         COMPUTE WS-RESULT = 4 * WS-KIND-VAL(2)
+                      END-IF
+                   END-IF
+                END-IF
            WHEN 'little straight'
-                PERFORM STRAIGHT
+                IF WS-JOKER-ACTIVE
+                   MOVE 30 TO WS-RESULT
+                ELSE
+                   PERFORM STRAIGHT
+                   IF WS-RULESET-YAHTZEE AND WS-DICE EQUAL SPACES
+                      MOVE 30 TO WS-RESULT
+                   END-IF
+                END-IF
            WHEN 'big straight'
-                PERFORM STRAIGHT
+                IF WS-JOKER-ACTIVE
+                   MOVE 30 TO WS-RESULT
+                ELSE
+                   PERFORM STRAIGHT
+                   IF WS-RULESET-YAHTZEE AND WS-DICE EQUAL SPACES
+                      MOVE 40 TO WS-RESULT
+                   END-IF
+                END-IF
            WHEN 'choice'
                 MOVE WS-DICE TO WS-DICE-NUM
                 COMPUTE WS-RESULT = WS-DIE(1) + WS-DIE(2) + WS-DIE(3) +
@@ -79,4 +482,120 @@
            IF WS-CATEGORY = 'big straight'
               INSPECT WS-DICE REPLACING FIRST '6' BY SPACES.
            IF WS-DICE EQUAL SPACES
-              MOVE 30 TO WS-RESULT.
\ No newline at end of file
+              MOVE 30 TO WS-RESULT.
+
+       SCORE-CARD SECTION.
+      *    Runs the existing single-category logic against all 12
+      *    standard categories for one set of rolls (WS-DICE-SAVE),
+      *    building a full scorecard in one pass. This is a preview
+      *    only: it does not go through CHECK-CATEGORY-USED/
+      *    MARK-CATEGORY-USED, so it never touches YACHT-CARD, and it
+      *    must not call WRITE-HISTORY either - a player previewing
+      *    every category's score off one roll has not actually
+      *    scored anything, and letting this path write YACHT-SCORES
+      *    would overwrite real history from the single-category path
+      *    with numbers that were never officially posted.
+           MOVE WS-DICE TO WS-DICE-SAVE
+           PERFORM VARYING WS-SC-IX FROM 1 BY 1
+              UNTIL WS-SC-IX > 12
+              MOVE WS-DICE-SAVE TO WS-DICE
+              MOVE WS-CATEGORY-ENTRY(WS-SC-IX) TO WS-CATEGORY
+              PERFORM SCORE-CATEGORY
+              EVALUATE WS-SC-IX
+                 WHEN 1  MOVE WS-RESULT TO WS-SC-ONES
+                 WHEN 2  MOVE WS-RESULT TO WS-SC-TWOS
+                 WHEN 3  MOVE WS-RESULT TO WS-SC-THREES
+                 WHEN 4  MOVE WS-RESULT TO WS-SC-FOURS
+                 WHEN 5  MOVE WS-RESULT TO WS-SC-FIVES
+                 WHEN 6  MOVE WS-RESULT TO WS-SC-SIXES
+                 WHEN 7  MOVE WS-RESULT TO WS-SC-FULL-HOUSE
+                 WHEN 8  MOVE WS-RESULT TO WS-SC-FOUR-KIND
+                 WHEN 9  MOVE WS-RESULT TO WS-SC-LITTLE-STRAIGHT
+                 WHEN 10 MOVE WS-RESULT TO WS-SC-BIG-STRAIGHT
+                 WHEN 11 MOVE WS-RESULT TO WS-SC-CHOICE
+                 WHEN 12 MOVE WS-RESULT TO WS-SC-YACHT
+              END-EVALUATE
+           END-PERFORM
+           MOVE WS-DICE-SAVE TO WS-DICE
+           COMPUTE WS-SC-UPPER-SUBTOTAL = WS-SC-ONES + WS-SC-TWOS +
+              WS-SC-THREES + WS-SC-FOURS + WS-SC-FIVES + WS-SC-SIXES
+           IF WS-SC-UPPER-SUBTOTAL >= 63
+              MOVE 35 TO WS-SC-UPPER-BONUS
+           ELSE
+              MOVE 0 TO WS-SC-UPPER-BONUS
+           END-IF
+           COMPUTE WS-SC-GRAND-TOTAL = WS-SC-UPPER-SUBTOTAL +
+              WS-SC-UPPER-BONUS + WS-SC-FULL-HOUSE + WS-SC-FOUR-KIND +
+              WS-SC-LITTLE-STRAIGHT + WS-SC-BIG-STRAIGHT +
+              WS-SC-CHOICE + WS-SC-YACHT
+           PERFORM WRITE-CSV-EXPORT.
+
+       WRITE-CSV-EXPORT SECTION.
+      *    Appends the just-built scorecard to YACHT-CSV as one
+      *    comma-separated line, so the weekly gaming-night report can
+      *    be loaded straight into a spreadsheet without re-keying the
+      *    standings off the indexed history file.
+           OPEN EXTEND YACHT-CSV
+           IF WS-CSV-STATUS = '05' OR WS-CSV-STATUS = '35'
+              OPEN OUTPUT YACHT-CSV
+              MOVE SPACES TO YACHT-CSV-RECORD
+              STRING 'PLAYER-ID,GAME-DATE,ONES,TWOS,THREES,FOURS,'
+                 'FIVES,SIXES,UPPER-SUBTOTAL,UPPER-BONUS,FULL-HOUSE,'
+                 'FOUR-OF-A-KIND,LITTLE-STRAIGHT,BIG-STRAIGHT,CHOICE,'
+                 'YACHT,GRAND-TOTAL'
+                 DELIMITED BY SIZE INTO YACHT-CSV-RECORD
+              END-STRING
+              WRITE YACHT-CSV-RECORD
+           END-IF
+           MOVE SPACES TO YACHT-CSV-RECORD
+           STRING FUNCTION TRIM(WS-PLAYER-ID) ','
+              WS-GAME-DATE ','
+              WS-SC-ONES ',' WS-SC-TWOS ',' WS-SC-THREES ','
+              WS-SC-FOURS ',' WS-SC-FIVES ',' WS-SC-SIXES ','
+              WS-SC-UPPER-SUBTOTAL ',' WS-SC-UPPER-BONUS ','
+              WS-SC-FULL-HOUSE ',' WS-SC-FOUR-KIND ','
+              WS-SC-LITTLE-STRAIGHT ',' WS-SC-BIG-STRAIGHT ','
+              WS-SC-CHOICE ',' WS-SC-YACHT ',' WS-SC-GRAND-TOTAL
+              DELIMITED BY SIZE INTO YACHT-CSV-RECORD
+           END-STRING
+           WRITE YACHT-CSV-RECORD
+           CLOSE YACHT-CSV.
+
+       WRITE-HISTORY SECTION.
+      *    Appends the just-computed score to the YACHT-SCORES
+      *    history file, keyed by player, game date and category, so
+      *    season standings can be reported without re-keying scores.
+           OPEN I-O YACHT-SCORES
+           IF WS-YS-STATUS = '35'
+              OPEN OUTPUT YACHT-SCORES
+           END-IF
+           MOVE WS-PLAYER-ID TO YS-PLAYER-ID
+           MOVE WS-GAME-DATE TO YS-GAME-DATE
+           MOVE WS-CATEGORY  TO YS-CATEGORY
+           MOVE WS-RESULT    TO YS-SCORE
+           WRITE YACHT-SCORE-RECORD
+           IF WS-YS-STATUS = '22'
+              REWRITE YACHT-SCORE-RECORD
+           END-IF
+           CLOSE YACHT-SCORES.
+
+       WRITE-JOB-RUN-LOG SECTION.
+      *    Appends one audit-trail record to the shared JOB-RUN-LOG
+      *    so operations has a single place to review exactly what
+      *    ran last night, instead of hunting through console spool
+      *    output from each program separately.
+           MOVE SPACES TO JOB-RUN-LOG-RECORD
+           MOVE WS-JOB-NAME TO JRL-PROGRAM-ID
+           MOVE WS-START-DATE TO JRL-START-DATE
+           MOVE WS-START-TIME TO JRL-START-TIME
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE TO JRL-END-DATE
+           MOVE WS-CURRENT-TIME TO JRL-END-TIME
+           MOVE RETURN-CODE TO JRL-RESULT-CODE
+           OPEN EXTEND JOB-RUN-LOG
+           IF WS-JRL-STATUS = '05' OR WS-JRL-STATUS = '35'
+              OPEN OUTPUT JOB-RUN-LOG
+           END-IF
+           WRITE JOB-RUN-LOG-RECORD
+           CLOSE JOB-RUN-LOG.
