@@ -1,24 +1,370 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEAP.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YEAR-FLAGS ASSIGN TO "YEARFLGS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-YF-STATUS.
+           SELECT HOLIDAY-MASTER ASSIGN TO "HOLIDAYS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-HOL-STATUS.
+           SELECT JOB-RUN-LOG ASSIGN TO "JOBRLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-JRL-STATUS.
+           SELECT CONTROL-CARD ASSIGN TO "LEAPCARD"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CC-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  YEAR-FLAGS.
+       01  YEAR-FLAGS-RECORD.
+           05 YF-YEAR          PIC 9(4).
+           05 FILLER           PIC X.
+           05 YF-LEAP-INDICATOR PIC 9.
+       FD  HOLIDAY-MASTER.
+       01  HOLIDAY-MASTER-RECORD.
+           05 HOL-DATE         PIC 9(8).
+       FD  JOB-RUN-LOG.
+       01  JOB-RUN-LOG-RECORD.
+           05 JRL-PROGRAM-ID    PIC X(8).
+           05 JRL-START-DATE    PIC 9(8).
+           05 JRL-START-TIME    PIC 9(8).
+           05 JRL-END-DATE      PIC 9(8).
+           05 JRL-END-TIME      PIC 9(8).
+           05 JRL-RESULT-CODE   PIC S9(4).
+       FD  CONTROL-CARD.
+       01  CONTROL-CARD-RECORD.
+           05 CC-START-YEAR     PIC 9(4).
+           05 CC-END-YEAR       PIC 9(4).
        WORKING-STORAGE SECTION.
-       01 WS-YEAR    PIC 9(4).
+       01 WS-YF-STATUS PIC XX.
+       01 WS-HOL-STATUS PIC XX.
+       01 WS-JRL-STATUS PIC XX.
+       01 WS-CC-STATUS  PIC XX.
+       01 WS-JOB-NAME   PIC X(8) VALUE 'LEAP'.
+       COPY "DATEFLDS.cpy".
+       01 WS-MODE    PIC X(4)  VALUE 'LYR'.
+          88 WS-MODE-LEAP-YEAR        VALUE 'LYR '.
+          88 WS-MODE-DAYS-IN-MONTH    VALUE 'DIM '.
+          88 WS-MODE-YEAR-FLAGS       VALUE 'YRFL'.
+          88 WS-MODE-DAY-OF-YEAR      VALUE 'DOY '.
+          88 WS-MODE-BUSINESS-DAY     VALUE 'BDAY'.
+          88 WS-MODE-EASTER           VALUE 'ESTR'.
        01 WS-RESULT  PIC 9(20).
+       01 WS-DAYS-IN-MONTH-RESULT PIC 99.
+       01 WS-START-YEAR PIC 9(4) VALUE 1900.
+       01 WS-END-YEAR   PIC 9(4) VALUE 2100.
+       01 WS-DAY-OF-YEAR-RESULT PIC 999.
+       01 WS-DOY-DIRECTION PIC X VALUE 'F'.
+          88 WS-DOY-REVERSE          VALUE 'R'.
+       01 WS-SAVE-MONTH PIC 99.
+       01 WS-LOOP-MONTH PIC 99.
+       01 WS-REMAIN-DAYS PIC 999.
+       01 WS-DOY-FOUND-FLAG PIC X VALUE 'N'.
+          88 WS-DOY-FOUND            VALUE 'Y'.
+       01 WS-BD-COUNT        PIC 999.
+       01 WS-BD-REMAIN       PIC 999.
+       01 WS-BD-RESULT-YEAR  PIC 9(4).
+       01 WS-BD-RESULT-MONTH PIC 99.
+       01 WS-BD-RESULT-DAY   PIC 99.
+       01 WS-BD-DOW          PIC 9.
+       01 WS-BD-DATE-NUM     PIC 9(8).
+       01 WS-BD-IS-HOLIDAY   PIC X VALUE 'N'.
+          88 WS-BD-ON-HOLIDAY       VALUE 'Y'.
+       01 WS-HOL-TABLE-MAX   PIC 999 VALUE 366.
+       01 WS-HOL-COUNT       PIC 999 VALUE 0.
+       01 WS-HOL-IX          PIC 999.
+       01 WS-HOL-DATES       PIC 9(8) OCCURS 366 TIMES.
+       01 WS-HOL-EOF         PIC X VALUE 'N'.
+          88 WS-HOL-AT-EOF          VALUE 'Y'.
+       01 WS-Z-MONTH         PIC 99.
+       01 WS-Z-YEAR          PIC 9(4).
+       01 WS-Z-K             PIC 99.
+       01 WS-Z-J             PIC 99.
+       01 WS-Z-K4             PIC 99.
+       01 WS-Z-K4-REM         PIC 99.
+       01 WS-Z-J4             PIC 99.
+       01 WS-Z-J4-REM         PIC 99.
+       01 WS-Z-TERM1         PIC 9(4).
+       01 WS-EA-A            PIC 99.
+       01 WS-EA-B            PIC 99.
+       01 WS-EA-C            PIC 99.
+       01 WS-EA-D            PIC 99.
+       01 WS-EA-E            PIC 99.
+       01 WS-EA-F            PIC 99.
+       01 WS-EA-G            PIC 99.
+       01 WS-EA-H            PIC 99.
+       01 WS-EA-I            PIC 99.
+       01 WS-EA-K            PIC 99.
+       01 WS-EA-L            PIC 99.
+       01 WS-EA-M            PIC 99.
+       01 WS-EASTER-MONTH    PIC 99.
+       01 WS-EASTER-DAY      PIC 99.
 
        PROCEDURE DIVISION.
        LEAP SECTION.
-           IF WS-YEAR / 4 = 0
-              IF WS-YEAR / 100 = 0 
-                 IF WS-YEAR / 400 = 0
-                    MOVE 1 TO WS-RESULT 
+           ACCEPT WS-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-START-TIME FROM TIME
+           PERFORM READ-CONTROL-CARD
+           EVALUATE TRUE
+              WHEN WS-MODE-DAYS-IN-MONTH
+                 PERFORM DAYS-IN-MONTH
+              WHEN WS-MODE-YEAR-FLAGS
+                 PERFORM BUILD-YEAR-FLAGS
+              WHEN WS-MODE-DAY-OF-YEAR
+                 PERFORM DAY-OF-YEAR
+              WHEN WS-MODE-BUSINESS-DAY
+                 PERFORM ADD-BUSINESS-DAYS
+              WHEN WS-MODE-EASTER
+                 PERFORM EASTER-SUNDAY
+              WHEN OTHER
+                 PERFORM LEAP-CHECK
+           END-EVALUATE
+           IF WS-MODE-DAYS-IN-MONTH AND WS-DAYS-IN-MONTH-RESULT = 0
+              MOVE 8 TO RETURN-CODE
+           END-IF
+           PERFORM WRITE-JOB-RUN-LOG
+           STOP RUN.
+
+       WRITE-JOB-RUN-LOG SECTION.
+      *    Appends one audit-trail record to the shared JOB-RUN-LOG
+      *    so operations has a single place to review exactly what
+      *    ran last night, instead of hunting through console spool
+      *    output from each program separately.
+           MOVE SPACES TO JOB-RUN-LOG-RECORD
+           MOVE WS-JOB-NAME TO JRL-PROGRAM-ID
+           MOVE WS-START-DATE TO JRL-START-DATE
+           MOVE WS-START-TIME TO JRL-START-TIME
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE TO JRL-END-DATE
+           MOVE WS-CURRENT-TIME TO JRL-END-TIME
+           MOVE RETURN-CODE TO JRL-RESULT-CODE
+           OPEN EXTEND JOB-RUN-LOG
+           IF WS-JRL-STATUS = '05' OR WS-JRL-STATUS = '35'
+              OPEN OUTPUT JOB-RUN-LOG
+           END-IF
+           WRITE JOB-RUN-LOG-RECORD
+           CLOSE JOB-RUN-LOG.
+
+       READ-CONTROL-CARD SECTION.
+      *    Lets operations adjust BUILD-YEAR-FLAGS's year range via a
+      *    control card instead of hand-patching the program and
+      *    recompiling; absent a card (or a blank field on it) the
+      *    range keeps its compiled-in 1900-2100 default.
+           OPEN INPUT CONTROL-CARD
+           IF WS-CC-STATUS = '00'
+              READ CONTROL-CARD
+                 AT END CONTINUE
+                 NOT AT END
+                    IF CC-START-YEAR NOT = ZERO
+                       MOVE CC-START-YEAR TO WS-START-YEAR
+                    END-IF
+                    IF CC-END-YEAR NOT = ZERO
+                       MOVE CC-END-YEAR TO WS-END-YEAR
+                    END-IF
+              END-READ
+              CLOSE CONTROL-CARD
+           END-IF.
+
+       LEAP-CHECK SECTION.
+           IF FUNCTION MOD(WS-YEAR, 4) = 0
+              IF FUNCTION MOD(WS-YEAR, 100) = 0
+                 IF FUNCTION MOD(WS-YEAR, 400) = 0
+                    MOVE 1 TO WS-RESULT
                  ELSE
-                    MOVE 0 TO WS-RESULT  
-                 END-IF 
-              ELSE 
-                 MOVE 1 TO WS-RESULT 
-              END-IF 
+                    MOVE 0 TO WS-RESULT
+                 END-IF
+              ELSE
+                 MOVE 1 TO WS-RESULT
+              END-IF
            ELSE
-              MOVE 0 TO WS-RESULT  
-           END-IF 
-           STOP RUN.
\ No newline at end of file
+              MOVE 0 TO WS-RESULT
+           END-IF
+           IF WS-RESULT = 1
+              SET WS-YEAR-IS-LEAP TO TRUE
+           ELSE
+              SET WS-YEAR-NOT-LEAP TO TRUE
+           END-IF.
+
+       DAYS-IN-MONTH SECTION.
+      *    Returns the number of days in WS-MONTH of WS-YEAR, reusing
+      *    LEAP-CHECK's leap-year determination to get February right.
+           PERFORM LEAP-CHECK
+           EVALUATE WS-MONTH
+              WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                 MOVE 31 TO WS-DAYS-IN-MONTH-RESULT
+              WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                 MOVE 30 TO WS-DAYS-IN-MONTH-RESULT
+              WHEN 2
+                 IF WS-RESULT = 1
+                    MOVE 29 TO WS-DAYS-IN-MONTH-RESULT
+                 ELSE
+                    MOVE 28 TO WS-DAYS-IN-MONTH-RESULT
+                 END-IF
+              WHEN OTHER
+                 MOVE 0 TO WS-DAYS-IN-MONTH-RESULT
+           END-EVALUATE.
+
+       BUILD-YEAR-FLAGS SECTION.
+      *    Runs LEAP-CHECK once per year across WS-START-YEAR thru
+      *    WS-END-YEAR and writes a YEAR-FLAGS lookup record for
+      *    each, so the rest of the batch suite can look a year up
+      *    instead of calling LEAP individually.
+           OPEN OUTPUT YEAR-FLAGS
+           PERFORM VARYING WS-YEAR FROM WS-START-YEAR BY 1
+              UNTIL WS-YEAR > WS-END-YEAR
+              PERFORM LEAP-CHECK
+              MOVE SPACES TO YEAR-FLAGS-RECORD
+              MOVE WS-YEAR TO YF-YEAR
+              MOVE WS-RESULT TO YF-LEAP-INDICATOR
+              WRITE YEAR-FLAGS-RECORD
+           END-PERFORM
+           CLOSE YEAR-FLAGS.
+
+       DAY-OF-YEAR SECTION.
+      *    Converts between a calendar date and its Julian day number
+      *    for the year, using DAYS-IN-MONTH (and so LEAP-CHECK) to
+      *    get the length of each preceding month right.
+           EVALUATE TRUE
+              WHEN WS-DOY-REVERSE
+                 PERFORM DOY-TO-DATE
+              WHEN OTHER
+                 PERFORM DATE-TO-DOY
+           END-EVALUATE.
+
+       DATE-TO-DOY SECTION.
+           MOVE WS-MONTH TO WS-SAVE-MONTH
+           MOVE 0 TO WS-DAY-OF-YEAR-RESULT
+           PERFORM VARYING WS-LOOP-MONTH FROM 1 BY 1
+              UNTIL WS-LOOP-MONTH >= WS-SAVE-MONTH
+              MOVE WS-LOOP-MONTH TO WS-MONTH
+              PERFORM DAYS-IN-MONTH
+              ADD WS-DAYS-IN-MONTH-RESULT TO WS-DAY-OF-YEAR-RESULT
+           END-PERFORM
+           MOVE WS-SAVE-MONTH TO WS-MONTH
+           ADD WS-DAY TO WS-DAY-OF-YEAR-RESULT.
+
+       DOY-TO-DATE SECTION.
+           MOVE WS-DAY-OF-YEAR-RESULT TO WS-REMAIN-DAYS
+           MOVE 'N' TO WS-DOY-FOUND-FLAG
+           PERFORM VARYING WS-LOOP-MONTH FROM 1 BY 1
+              UNTIL WS-LOOP-MONTH > 12 OR WS-DOY-FOUND
+              MOVE WS-LOOP-MONTH TO WS-MONTH
+              PERFORM DAYS-IN-MONTH
+              IF WS-REMAIN-DAYS <= WS-DAYS-IN-MONTH-RESULT
+                 MOVE WS-REMAIN-DAYS TO WS-DAY
+                 MOVE WS-LOOP-MONTH TO WS-MONTH
+                 SET WS-DOY-FOUND TO TRUE
+              ELSE
+                 SUBTRACT WS-DAYS-IN-MONTH-RESULT FROM WS-REMAIN-DAYS
+              END-IF
+           END-PERFORM.
+
+       ADD-BUSINESS-DAYS SECTION.
+      *    Advances WS-YEAR/WS-MONTH/WS-DAY by WS-BD-COUNT business
+      *    days, skipping Saturdays, Sundays and any date on file in
+      *    HOLIDAY-MASTER, leaning on DAYS-IN-MONTH (and so LEAP-CHECK)
+      *    to roll months and years correctly along the way.
+           PERFORM LOAD-HOLIDAYS
+           PERFORM COMPUTE-DAY-OF-WEEK
+           MOVE WS-BD-COUNT TO WS-BD-REMAIN
+           PERFORM UNTIL WS-BD-REMAIN = 0
+              PERFORM STEP-ONE-CALENDAR-DAY
+              PERFORM CHECK-HOLIDAY
+              IF WS-BD-DOW NOT = 0 AND WS-BD-DOW NOT = 1
+                 AND NOT WS-BD-ON-HOLIDAY
+                 SUBTRACT 1 FROM WS-BD-REMAIN
+              END-IF
+           END-PERFORM
+           MOVE WS-YEAR  TO WS-BD-RESULT-YEAR
+           MOVE WS-MONTH TO WS-BD-RESULT-MONTH
+           MOVE WS-DAY   TO WS-BD-RESULT-DAY.
+
+       LOAD-HOLIDAYS SECTION.
+           MOVE 0 TO WS-HOL-COUNT
+           MOVE 'N' TO WS-HOL-EOF
+           OPEN INPUT HOLIDAY-MASTER
+           IF WS-HOL-STATUS = '05' OR WS-HOL-STATUS = '35'
+              CONTINUE
+           ELSE
+              PERFORM UNTIL WS-HOL-AT-EOF
+                 READ HOLIDAY-MASTER
+                    AT END MOVE 'Y' TO WS-HOL-EOF
+                 END-READ
+                 IF NOT WS-HOL-AT-EOF
+                    AND WS-HOL-COUNT < WS-HOL-TABLE-MAX
+                    ADD 1 TO WS-HOL-COUNT
+                    MOVE HOL-DATE TO WS-HOL-DATES(WS-HOL-COUNT)
+                 END-IF
+              END-PERFORM
+              CLOSE HOLIDAY-MASTER
+           END-IF.
+
+       CHECK-HOLIDAY SECTION.
+           MOVE 'N' TO WS-BD-IS-HOLIDAY
+           COMPUTE WS-BD-DATE-NUM = WS-YEAR * 10000 +
+              WS-MONTH * 100 + WS-DAY
+           PERFORM VARYING WS-HOL-IX FROM 1 BY 1
+              UNTIL WS-HOL-IX > WS-HOL-COUNT
+              IF WS-HOL-DATES(WS-HOL-IX) = WS-BD-DATE-NUM
+                 SET WS-BD-ON-HOLIDAY TO TRUE
+              END-IF
+           END-PERFORM.
+
+       STEP-ONE-CALENDAR-DAY SECTION.
+      *    Advances WS-YEAR/WS-MONTH/WS-DAY by a single calendar day
+      *    and keeps WS-BD-DOW (0=Saturday ... 6=Friday) in step.
+           PERFORM DAYS-IN-MONTH
+           IF WS-DAY < WS-DAYS-IN-MONTH-RESULT
+              ADD 1 TO WS-DAY
+           ELSE
+              MOVE 1 TO WS-DAY
+              IF WS-MONTH < 12
+                 ADD 1 TO WS-MONTH
+              ELSE
+                 MOVE 1 TO WS-MONTH
+                 ADD 1 TO WS-YEAR
+              END-IF
+           END-IF
+           COMPUTE WS-BD-DOW = FUNCTION MOD(WS-BD-DOW + 1, 7).
+
+       COMPUTE-DAY-OF-WEEK SECTION.
+      *    Zeller's congruence for the Gregorian calendar: result is
+      *    0=Saturday, 1=Sunday, 2=Monday ... 6=Friday.
+           IF WS-MONTH > 2
+              MOVE WS-MONTH TO WS-Z-MONTH
+              MOVE WS-YEAR TO WS-Z-YEAR
+           ELSE
+              ADD 12 TO WS-MONTH GIVING WS-Z-MONTH
+              SUBTRACT 1 FROM WS-YEAR GIVING WS-Z-YEAR
+           END-IF
+           DIVIDE WS-Z-YEAR BY 100 GIVING WS-Z-J REMAINDER WS-Z-K
+           COMPUTE WS-Z-TERM1 = (13 * (WS-Z-MONTH + 1)) / 5
+           DIVIDE WS-Z-K BY 4 GIVING WS-Z-K4 REMAINDER WS-Z-K4-REM
+           DIVIDE WS-Z-J BY 4 GIVING WS-Z-J4 REMAINDER WS-Z-J4-REM
+           COMPUTE WS-BD-DOW = FUNCTION MOD(WS-DAY + WS-Z-TERM1 +
+              WS-Z-K + WS-Z-K4 + WS-Z-J4 + (5 * WS-Z-J), 7).
+
+       EASTER-SUNDAY SECTION.
+      *    Anonymous Gregorian algorithm for the date of Easter
+      *    Sunday, reusing this program's WS-YEAR so the holiday
+      *    calendar can be populated from the same calendar utility
+      *    that already carries LEAP-CHECK's leap-year determination.
+           DIVIDE WS-YEAR BY 19 GIVING WS-EA-B REMAINDER WS-EA-A
+           DIVIDE WS-YEAR BY 100 GIVING WS-EA-B REMAINDER WS-EA-C
+           DIVIDE WS-EA-B BY 4 GIVING WS-EA-D REMAINDER WS-EA-E
+           COMPUTE WS-EA-F = (WS-EA-B + 8) / 25
+           COMPUTE WS-EA-G = (WS-EA-B - WS-EA-F + 1) / 3
+           COMPUTE WS-EA-H = FUNCTION MOD(19 * WS-EA-A + WS-EA-B -
+              WS-EA-D - WS-EA-G + 15, 30)
+           DIVIDE WS-EA-C BY 4 GIVING WS-EA-I REMAINDER WS-EA-K
+           COMPUTE WS-EA-L = FUNCTION MOD(32 + 2 * WS-EA-E +
+              2 * WS-EA-I - WS-EA-H - WS-EA-K, 7)
+           COMPUTE WS-EA-M = (WS-EA-A + 11 * WS-EA-H + 22 * WS-EA-L)
+              / 451
+           COMPUTE WS-EASTER-MONTH = (WS-EA-H + WS-EA-L -
+              7 * WS-EA-M + 114) / 31
+           COMPUTE WS-EASTER-DAY = FUNCTION MOD(WS-EA-H + WS-EA-L -
+              7 * WS-EA-M + 114, 31) + 1.
