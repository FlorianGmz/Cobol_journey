@@ -1,10 +1,177 @@
       *Sample COBOL program
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-WORLD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOBLOG ASSIGN TO "JOBLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-JL-STATUS.
+           SELECT CONTROL-CARD ASSIGN TO "HWCARD"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CC-STATUS.
+           SELECT LAST-RUN-STATUS ASSIGN TO "LASTRC"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LR-STATUS.
+           SELECT JOB-RUN-LOG ASSIGN TO "JOBRLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-JRL-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  JOBLOG.
+       01  JOBLOG-RECORD.
+           05 JL-JOB-NAME      PIC X(8).
+           05 FILLER           PIC X.
+           05 JL-EVENT         PIC X(5).
+           05 FILLER           PIC X.
+           05 JL-DATE          PIC 9(8).
+           05 FILLER           PIC X.
+           05 JL-TIME          PIC 9(8).
+       FD  CONTROL-CARD.
+       01  CONTROL-CARD-RECORD.
+           05 CC-JOB-NAME      PIC X(8).
+           05 CC-BANNER-TEXT   PIC X(70).
+           05 CC-MODE          PIC X(4).
+       FD  LAST-RUN-STATUS.
+       01  LAST-RUN-STATUS-RECORD.
+           05 LR-PROGRAM-ID    PIC X(8).
+           05 LR-RETURN-CODE   PIC S9(4).
+       FD  JOB-RUN-LOG.
+       01  JOB-RUN-LOG-RECORD.
+           05 JRL-PROGRAM-ID    PIC X(8).
+           05 JRL-START-DATE    PIC 9(8).
+           05 JRL-START-TIME    PIC 9(8).
+           05 JRL-END-DATE      PIC 9(8).
+           05 JRL-END-TIME      PIC 9(8).
+           05 JRL-RESULT-CODE   PIC S9(4).
        WORKING-STORAGE SECTION.
-       01 WS-RESULT  PIC X(15).
+       01 WS-JL-STATUS  PIC XX.
+       01 WS-CC-STATUS  PIC XX.
+       01 WS-LR-STATUS  PIC XX.
+       01 WS-JRL-STATUS PIC XX.
+       COPY "DATEFLDS.cpy".
+       01 WS-PRIOR-RC   PIC S9(4) VALUE 0.
+       01 WS-ALERT-BANNER.
+          05 FILLER PIC X(70) VALUE
+             "**********  PRIOR RUN ENDED ABNORMALLY  **********".
+       01 WS-MODE       PIC X(4)  VALUE 'STRT'.
+          88 WS-MODE-JOB-START        VALUE 'STRT'.
+          88 WS-MODE-JOB-END          VALUE 'END '.
+       01 WS-JOB-NAME   PIC X(8)  VALUE 'NIGHTRUN'.
+       01 WS-RESULT     PIC X(70) VALUE "Hello, World!".
        PROCEDURE DIVISION.
-       HELLO-WORLD SECTION. 
-           MOVE "Hello, World! " TO WS-RESULT.
-           DISPLAY WS-RESULT.
\ No newline at end of file
+       HELLO-WORLD SECTION.
+      *    Acts as the audit stamp for the nightly run: called once
+      *    at job start and once at job end, it logs a JOBLOG record
+      *    marking when each batch step in the suite actually ran.
+      *    The banner text comes from the CONTROL-CARD file when one
+      *    is supplied, so operations can post a shift-specific
+      *    message without a program change; absent a control card,
+      *    the default greeting is shown instead. At job start it
+      *    also checks the return code left behind by the previous
+      *    run and shows a loud alert banner in place of the normal
+      *    greeting when that code was non-zero.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE TO WS-START-DATE
+           MOVE WS-CURRENT-TIME TO WS-START-TIME
+           PERFORM READ-CONTROL-CARD
+           IF WS-MODE-JOB-START
+              PERFORM CHECK-PRIOR-RUN-STATUS
+           END-IF
+           IF WS-PRIOR-RC NOT = 0
+              DISPLAY WS-ALERT-BANNER
+              DISPLAY "LAST RUN RETURN CODE WAS " WS-PRIOR-RC
+           ELSE
+              DISPLAY WS-RESULT
+           END-IF
+           PERFORM WRITE-JOBLOG-RECORD
+           IF WS-MODE-JOB-END
+              PERFORM WRITE-LAST-RUN-STATUS
+           END-IF
+           PERFORM WRITE-JOB-RUN-LOG
+           STOP RUN.
+
+       WRITE-JOB-RUN-LOG SECTION.
+      *    Appends one audit-trail record to the shared JOB-RUN-LOG
+      *    so operations has a single place to review exactly what
+      *    ran last night, instead of hunting through console spool
+      *    output from each program separately.
+           MOVE SPACES TO JOB-RUN-LOG-RECORD
+           MOVE WS-JOB-NAME TO JRL-PROGRAM-ID
+           MOVE WS-START-DATE TO JRL-START-DATE
+           MOVE WS-START-TIME TO JRL-START-TIME
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE TO JRL-END-DATE
+           MOVE WS-CURRENT-TIME TO JRL-END-TIME
+           MOVE RETURN-CODE TO JRL-RESULT-CODE
+           OPEN EXTEND JOB-RUN-LOG
+           IF WS-JRL-STATUS = '05' OR WS-JRL-STATUS = '35'
+              OPEN OUTPUT JOB-RUN-LOG
+           END-IF
+           WRITE JOB-RUN-LOG-RECORD
+           CLOSE JOB-RUN-LOG.
+
+       CHECK-PRIOR-RUN-STATUS SECTION.
+           MOVE 0 TO WS-PRIOR-RC
+           OPEN INPUT LAST-RUN-STATUS
+           IF WS-LR-STATUS = '00'
+              READ LAST-RUN-STATUS
+                 AT END CONTINUE
+                 NOT AT END MOVE LR-RETURN-CODE TO WS-PRIOR-RC
+              END-READ
+              CLOSE LAST-RUN-STATUS
+           END-IF.
+
+       WRITE-LAST-RUN-STATUS SECTION.
+      *    Records this run's final return code so the next job's
+      *    start-of-run call can report whether tonight's batch
+      *    completed cleanly.
+           MOVE WS-JOB-NAME TO LR-PROGRAM-ID
+           MOVE RETURN-CODE TO LR-RETURN-CODE
+           OPEN OUTPUT LAST-RUN-STATUS
+           WRITE LAST-RUN-STATUS-RECORD
+           IF WS-LR-STATUS NOT = '00'
+              MOVE 8 TO RETURN-CODE
+           END-IF
+           CLOSE LAST-RUN-STATUS.
+
+       READ-CONTROL-CARD SECTION.
+           OPEN INPUT CONTROL-CARD
+           IF WS-CC-STATUS = '00'
+              READ CONTROL-CARD
+                 AT END CONTINUE
+                 NOT AT END
+                    IF CC-JOB-NAME NOT = SPACES
+                       MOVE CC-JOB-NAME TO WS-JOB-NAME
+                    END-IF
+                    IF CC-BANNER-TEXT NOT = SPACES
+                       MOVE CC-BANNER-TEXT TO WS-RESULT
+                    END-IF
+                    IF CC-MODE NOT = SPACES
+                       MOVE CC-MODE TO WS-MODE
+                    END-IF
+              END-READ
+              CLOSE CONTROL-CARD
+           END-IF.
+
+       WRITE-JOBLOG-RECORD SECTION.
+           MOVE SPACES TO JOBLOG-RECORD
+           MOVE WS-JOB-NAME TO JL-JOB-NAME
+           IF WS-MODE-JOB-END
+              MOVE 'END' TO JL-EVENT
+           ELSE
+              MOVE 'START' TO JL-EVENT
+           END-IF
+           MOVE WS-CURRENT-DATE TO JL-DATE
+           MOVE WS-CURRENT-TIME TO JL-TIME
+           OPEN EXTEND JOBLOG
+           IF WS-JL-STATUS = '05' OR WS-JL-STATUS = '35'
+              OPEN OUTPUT JOBLOG
+           END-IF
+           WRITE JOBLOG-RECORD
+           IF WS-JL-STATUS NOT = '00'
+              MOVE 8 TO RETURN-CODE
+           END-IF
+           CLOSE JOBLOG.
