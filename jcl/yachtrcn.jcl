@@ -0,0 +1,12 @@
+//YACHTRCN JOB (ACCTNO),'YACHT WEEKLY RECONCILE',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Weekly check of the season-to-date YACHT-SCORES history file
+//* against YACHT-CARD before the season leaderboard report trusts
+//* it - flags any completed game missing a category score.
+//*--------------------------------------------------------------*
+//RECONSTP EXEC PGM=YACHTRCN
+//YACHTCRD DD DSN=NIGHTRUN.YACHT.CARD,DISP=SHR
+//YACHTSCR DD DSN=NIGHTRUN.YACHT.SCORES,DISP=SHR
+//RECONEXC DD DSN=NIGHTRUN.YACHT.RECONEXC,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
