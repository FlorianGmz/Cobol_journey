@@ -0,0 +1,56 @@
+//NIGHTRUN JOB (ACCTNO),'GAMING NIGHT BATCH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly batch stream for the calendar/puzzle/scoring suite.
+//* HELLO-WORLD opens and closes the run with a JOBLOG stamp;
+//* LEAP, ISOGRAM and YACHT run in between. Each of those three
+//* carries a COND test on every prior step so a non-zero return
+//* code stops the rest of the stream instead of letting it run
+//* against bad or missing data. JOBEND runs unconditionally -
+//* it writes LASTRC, the last-run status JOBSTRT checks at the
+//* start of the next run, so it has to record a failed run just
+//* as reliably as a clean one.
+//*--------------------------------------------------------------*
+//JOBSTRT  EXEC PGM=HELLO-WORLD
+//JOBLOG   DD DSN=NIGHTRUN.JOBLOG,DISP=(MOD,CATLG,CATLG)
+//JOBRLOG  DD DSN=NIGHTRUN.JOBRLOG,DISP=(MOD,CATLG,CATLG)
+//HWCARD   DD *
+NIGHTRUN                                                                      STRT
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//LEAPSTEP EXEC PGM=LEAP,
+//         COND=(0,NE,JOBSTRT)
+//YEARFLGS DD DSN=NIGHTRUN.YEARFLGS,DISP=(MOD,CATLG,CATLG)
+//HOLIDAYS DD DSN=NIGHTRUN.HOLIDAYS,DISP=SHR
+//LEAPCARD DD DSN=NIGHTRUN.LEAP.CARD,DISP=SHR
+//JOBRLOG  DD DSN=NIGHTRUN.JOBRLOG,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//ISOGSTEP EXEC PGM=ISOGRAM,
+//         COND=((0,NE,JOBSTRT),(0,NE,LEAPSTEP))
+//ISOGIN   DD DSN=NIGHTRUN.ISOGRAM.PHRASES,DISP=SHR
+//ISOGRPT  DD DSN=NIGHTRUN.ISOGRAM.REPORT,DISP=(MOD,CATLG,CATLG)
+//ISOGCKPT DD DSN=NIGHTRUN.ISOGRAM.CKPT,DISP=(MOD,CATLG,CATLG)
+//ISOGCARD DD DSN=NIGHTRUN.ISOGRAM.CARD,DISP=SHR
+//JOBRLOG  DD DSN=NIGHTRUN.JOBRLOG,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//YACHSTEP EXEC PGM=YACHT,
+//         COND=((0,NE,JOBSTRT),(0,NE,LEAPSTEP),(0,NE,ISOGSTEP))
+//YACHTSCR DD DSN=NIGHTRUN.YACHT.SCORES,DISP=SHR
+//YACHTEXC DD DSN=NIGHTRUN.YACHT.EXCEPT,DISP=(MOD,CATLG,CATLG)
+//YACHTCRD DD DSN=NIGHTRUN.YACHT.CARD,DISP=SHR
+//YACHTCSV DD DSN=NIGHTRUN.YACHT.CSV,DISP=(MOD,CATLG,CATLG)
+//BONUSRUL DD DSN=NIGHTRUN.YACHT.BONUSRUL,DISP=SHR
+//RULESETC DD DSN=NIGHTRUN.YACHT.RULESETC,DISP=SHR
+//JOBRLOG  DD DSN=NIGHTRUN.JOBRLOG,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//JOBEND   EXEC PGM=HELLO-WORLD
+//JOBLOG   DD DSN=NIGHTRUN.JOBLOG,DISP=(MOD,CATLG,CATLG)
+//JOBRLOG  DD DSN=NIGHTRUN.JOBRLOG,DISP=(MOD,CATLG,CATLG)
+//HWCARD   DD *
+NIGHTRUN                                                                      END 
+/*
+//SYSOUT   DD SYSOUT=*
