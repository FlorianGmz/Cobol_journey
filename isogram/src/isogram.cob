@@ -1,25 +1,302 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. ISOGRAM.
         ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT ISOGRAM-IN ASSIGN TO "ISOGIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+            SELECT ISOGRAM-RPT ASSIGN TO "ISOGRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+            SELECT JOB-RUN-LOG ASSIGN TO "JOBRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JRL-STATUS.
+            SELECT CHECKPOINT-FILE ASSIGN TO "ISOGCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+            SELECT CONTROL-CARD ASSIGN TO "ISOGCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CC-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+        FD  ISOGRAM-IN.
+        01  ISOGRAM-IN-RECORD      PIC X(100).
+        FD  ISOGRAM-RPT.
+        01  ISOGRAM-RPT-RECORD     PIC X(132).
+        FD  CHECKPOINT-FILE.
+        01  CHECKPOINT-RECORD.
+            05 CKPT-RECORD-COUNT   PIC 9(8).
+        FD  CONTROL-CARD.
+        01  CONTROL-CARD-RECORD.
+            05 CC-MODE             PIC X(4).
+            05 CC-FOLD-FLAG        PIC X.
+            05 CC-REPORT-FLAG      PIC X.
+            05 CC-DUP-THRESHOLD    PIC 99.
+        FD  JOB-RUN-LOG.
+        01  JOB-RUN-LOG-RECORD.
+            05 JRL-PROGRAM-ID    PIC X(8).
+            05 JRL-START-DATE    PIC 9(8).
+            05 JRL-START-TIME    PIC 9(8).
+            05 JRL-END-DATE      PIC 9(8).
+            05 JRL-END-TIME      PIC 9(8).
+            05 JRL-RESULT-CODE   PIC S9(4).
         WORKING-STORAGE SECTION.
-       01 WS-PHRASE        PIC X(60).
+       01 WS-IN-STATUS      PIC XX.
+       01 WS-RPT-STATUS     PIC XX.
+       01 WS-JRL-STATUS     PIC XX.
+       01 WS-JOB-NAME       PIC X(8) VALUE 'ISOGRAM'.
+       01 WS-START-DATE     PIC 9(8).
+       01 WS-START-TIME     PIC 9(8).
+       01 WS-CURRENT-DATE   PIC 9(8).
+       01 WS-CURRENT-TIME   PIC 9(8).
+       01 WS-CKPT-STATUS    PIC XX.
+       01 WS-CC-STATUS      PIC XX.
+       01 WS-CKPT-INTERVAL  PIC 9(8) VALUE 1000.
+       01 WS-REC-COUNT      PIC 9(8) VALUE 0.
+       01 WS-SKIP-COUNT     PIC 9(8) VALUE 0.
+       01 WS-IN-EOF         PIC X     VALUE 'N'.
+          88 WS-IN-AT-EOF             VALUE 'Y'.
+       01 WS-MODE           PIC X(4)  VALUE 'SNGL'.
+          88 WS-MODE-SINGLE           VALUE 'SNGL'.
+          88 WS-MODE-BATCH            VALUE 'BACH'.
+       01 WS-FOLD-FLAG      PIC X     VALUE 'N'.
+          88 WS-FOLD-CASE             VALUE 'Y'.
+       01 WS-REPORT-FLAG    PIC X     VALUE 'N'.
+          88 WS-FREQ-REPORT           VALUE 'Y'.
+       01 WS-CHAR-FREQ      PIC 99 OCCURS 256 TIMES VALUE 0.
+       01 WS-FREQ-IX        PIC 999.
+       01 WS-PHRASE        PIC X(100).
        01 WS-PRASE-TABLE REDEFINES WS-PHRASE.
-          05 WS-CHAR       PIC X(1) OCCURS 60 TIMES. 
+          05 WS-CHAR       PIC X(1) OCCURS 100 TIMES.
+       01 WS-NORM-PHRASE    PIC X(100).
+       01 WS-NORM-TABLE REDEFINES WS-NORM-PHRASE.
+          05 WS-NORM-CHAR   PIC X(1) OCCURS 100 TIMES.
+       01 WS-PHRASE-LEN    PIC 999.
+       01 WS-NORM-LEN       PIC 999.
+       01 WS-TRIM-CT        PIC 999.
        01 WS-CURRENT-CHAR  PIC X(1).
-       01 WS-CHAR-DUP      PIC 99.
-       01 I                PIC 99.
-       01 J                PIC 99.
+       01 WS-DUP-THRESHOLD PIC 99    VALUE 2.
+       01 I                PIC 999.
+       01 J                PIC 999.
        01 WS-RESULT        PIC 99    VALUE 1.
         PROCEDURE DIVISION.
        ISOGRAM SECTION.
+           ACCEPT WS-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-START-TIME FROM TIME
+           PERFORM READ-CONTROL-CARD
+           EVALUATE TRUE
+              WHEN WS-MODE-BATCH
+                 PERFORM BATCH-PROCESS
+              WHEN OTHER
+                 PERFORM CHECK-ONE-PHRASE
+           END-EVALUATE
+           PERFORM WRITE-JOB-RUN-LOG
+           STOP RUN.
+
+       WRITE-JOB-RUN-LOG SECTION.
+      *    Appends one audit-trail record to the shared JOB-RUN-LOG
+      *    so operations has a single place to review exactly what
+      *    ran last night, instead of hunting through console spool
+      *    output from each program separately.
+           MOVE SPACES TO JOB-RUN-LOG-RECORD
+           MOVE WS-JOB-NAME TO JRL-PROGRAM-ID
+           MOVE WS-START-DATE TO JRL-START-DATE
+           MOVE WS-START-TIME TO JRL-START-TIME
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE TO JRL-END-DATE
+           MOVE WS-CURRENT-TIME TO JRL-END-TIME
+           MOVE RETURN-CODE TO JRL-RESULT-CODE
+           OPEN EXTEND JOB-RUN-LOG
+           IF WS-JRL-STATUS = '05' OR WS-JRL-STATUS = '35'
+              OPEN OUTPUT JOB-RUN-LOG
+           END-IF
+           WRITE JOB-RUN-LOG-RECORD
+           CLOSE JOB-RUN-LOG.
+
+       READ-CONTROL-CARD SECTION.
+      *    Lets operations switch single/batch mode, fold-case
+      *    normalization, the frequency report and the duplicate
+      *    tolerance via a control card instead of hand-patching the
+      *    program and recompiling; absent a card (or any blank
+      *    field on it) each setting keeps its compiled-in default.
+           OPEN INPUT CONTROL-CARD
+           IF WS-CC-STATUS = '00'
+              READ CONTROL-CARD
+                 AT END CONTINUE
+                 NOT AT END
+                    IF CC-MODE NOT = SPACES
+                       MOVE CC-MODE TO WS-MODE
+                    END-IF
+                    IF CC-FOLD-FLAG NOT = SPACE
+                       MOVE CC-FOLD-FLAG TO WS-FOLD-FLAG
+                    END-IF
+                    IF CC-REPORT-FLAG NOT = SPACE
+                       MOVE CC-REPORT-FLAG TO WS-REPORT-FLAG
+                    END-IF
+                    IF CC-DUP-THRESHOLD NOT = ZERO
+                       MOVE CC-DUP-THRESHOLD TO WS-DUP-THRESHOLD
+                    END-IF
+              END-READ
+              CLOSE CONTROL-CARD
+           END-IF.
+
+       CHECK-ONE-PHRASE SECTION.
+           PERFORM NORMALIZE-PHRASE
+           PERFORM BUILD-CHAR-FREQ
+           MOVE 1 TO WS-RESULT
            PERFORM VARYING I FROM 1 BY 1
-              UNTIL I > 60
-                   MOVE WS-CHAR(I) TO WS-CURRENT-CHAR
-                   INSPECT WS-PHRASE TALLYING WS-CHAR-DUP FOR
-                      ALL WS-CURRENT-CHAR
-                   IF WS-CHAR-DUP > 2
+              UNTIL I > WS-NORM-LEN
+                   IF WS-CHAR-FREQ(FUNCTION ORD(WS-NORM-CHAR(I)))
+                      > WS-DUP-THRESHOLD
                       MOVE 0 TO WS-RESULT
                    END-IF
+           END-PERFORM
+           IF WS-RESULT = 0 AND WS-FREQ-REPORT
+              PERFORM DISPLAY-FREQ-REPORT
+           END-IF.
+
+       BUILD-CHAR-FREQ SECTION.
+      *    Single pass over the normalized phrase to build an
+      *    occurrence count per character. Used both to decide
+      *    pass/fail and, on a failed phrase, to report back to the
+      *    puzzle team exactly which letters repeated - one table
+      *    build instead of re-scanning the phrase for every letter.
+           PERFORM VARYING WS-FREQ-IX FROM 1 BY 1 UNTIL WS-FREQ-IX > 256
+              MOVE 0 TO WS-CHAR-FREQ(WS-FREQ-IX)
+           END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NORM-LEN
+              ADD 1 TO WS-CHAR-FREQ(FUNCTION ORD(WS-NORM-CHAR(I)))
            END-PERFORM.
-           STOP RUN.
\ No newline at end of file
+
+       DISPLAY-FREQ-REPORT SECTION.
+           DISPLAY 'LETTER FREQUENCY FOR: '
+              WS-NORM-PHRASE(1:WS-NORM-LEN)
+           PERFORM VARYING WS-FREQ-IX FROM 1 BY 1 UNTIL WS-FREQ-IX > 256
+              IF WS-CHAR-FREQ(WS-FREQ-IX) > 1
+                 DISPLAY '  ' FUNCTION CHAR(WS-FREQ-IX) ' OCCURS '
+                    WS-CHAR-FREQ(WS-FREQ-IX) ' TIMES'
+              END-IF
+           END-PERFORM.
+
+       NORMALIZE-PHRASE SECTION.
+      *    Trims the trailing pad spaces off WS-PHRASE so a short
+      *    phrase isn't scored against the unused tail of the field.
+      *    When WS-FOLD-FLAG is 'Y' the phrase is also folded to one
+      *    case and stripped of spaces, hyphens and apostrophes, so a
+      *    multi-word name checks the same as its letters alone.
+           MOVE 0 TO WS-TRIM-CT
+           INSPECT FUNCTION REVERSE(WS-PHRASE) TALLYING WS-TRIM-CT
+              FOR LEADING SPACES
+           SUBTRACT WS-TRIM-CT FROM LENGTH OF WS-PHRASE
+              GIVING WS-PHRASE-LEN
+           IF WS-PHRASE-LEN = 0
+              MOVE 1 TO WS-PHRASE-LEN
+           END-IF
+           IF WS-FOLD-CASE
+              MOVE SPACES TO WS-NORM-PHRASE
+              MOVE 0 TO WS-NORM-LEN
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-PHRASE-LEN
+                 MOVE WS-CHAR(I) TO WS-CURRENT-CHAR
+                 IF WS-CURRENT-CHAR NOT = SPACE AND
+                    WS-CURRENT-CHAR NOT = '-' AND
+                    WS-CURRENT-CHAR NOT = "'"
+                    ADD 1 TO WS-NORM-LEN
+                    MOVE FUNCTION UPPER-CASE(WS-CURRENT-CHAR)
+                       TO WS-NORM-CHAR(WS-NORM-LEN)
+                 END-IF
+              END-PERFORM
+              IF WS-NORM-LEN = 0
+                 MOVE 1 TO WS-NORM-LEN
+              END-IF
+           ELSE
+              MOVE WS-PHRASE TO WS-NORM-PHRASE
+              MOVE WS-PHRASE-LEN TO WS-NORM-LEN
+           END-IF.
+
+       BATCH-PROCESS SECTION.
+      *    Checks every phrase in ISOGRAM-IN (one per record) and
+      *    lists a pass/fail line per phrase in ISOGRAM-RPT, so the
+      *    puzzle team can validate a whole candidate list overnight.
+      *    A restart-point record is dropped to CHECKPOINT-FILE every
+      *    WS-CKPT-INTERVAL phrases; a rerun after an abend picks up
+      *    WS-SKIP-COUNT from that file and re-reads (but does not
+      *    re-score) the phrases already covered by the prior attempt,
+      *    appending to ISOGRAM-RPT instead of starting it over.
+           PERFORM READ-CHECKPOINT
+           MOVE 0 TO WS-REC-COUNT
+           MOVE 'N' TO WS-IN-EOF
+           OPEN INPUT ISOGRAM-IN
+           IF WS-IN-STATUS NOT = '00'
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              IF WS-SKIP-COUNT > 0
+                 OPEN EXTEND ISOGRAM-RPT
+                 IF WS-RPT-STATUS = '05' OR WS-RPT-STATUS = '35'
+                    OPEN OUTPUT ISOGRAM-RPT
+                 END-IF
+              ELSE
+                 OPEN OUTPUT ISOGRAM-RPT
+              END-IF
+              PERFORM UNTIL WS-IN-AT-EOF
+                 READ ISOGRAM-IN INTO WS-PHRASE
+                    AT END MOVE 'Y' TO WS-IN-EOF
+                 END-READ
+                 IF NOT WS-IN-AT-EOF
+                    ADD 1 TO WS-REC-COUNT
+                    IF WS-REC-COUNT > WS-SKIP-COUNT
+                       PERFORM CHECK-ONE-PHRASE
+                       PERFORM WRITE-REPORT-LINE
+                       IF FUNCTION MOD(WS-REC-COUNT, WS-CKPT-INTERVAL)
+                          = 0
+                          PERFORM WRITE-CHECKPOINT
+                       END-IF
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE ISOGRAM-IN
+              CLOSE ISOGRAM-RPT
+              PERFORM CLEAR-CHECKPOINT
+           END-IF.
+
+       READ-CHECKPOINT SECTION.
+           MOVE 0 TO WS-SKIP-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+              READ CHECKPOINT-FILE
+                 AT END CONTINUE
+                 NOT AT END MOVE CKPT-RECORD-COUNT TO WS-SKIP-COUNT
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT SECTION.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE WS-REC-COUNT TO CKPT-RECORD-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT SECTION.
+      *    A clean finish clears the restart point so the next batch
+      *    submission starts from the top of ISOGRAM-IN again instead
+      *    of skipping phrases a completed run already covered.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE 0 TO CKPT-RECORD-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-REPORT-LINE SECTION.
+           MOVE SPACES TO ISOGRAM-RPT-RECORD
+           IF WS-RESULT = 1
+              STRING WS-PHRASE(1:WS-PHRASE-LEN) ' - PASS'
+                 DELIMITED BY SIZE INTO ISOGRAM-RPT-RECORD
+              END-STRING
+           ELSE
+              STRING WS-PHRASE(1:WS-PHRASE-LEN) ' - FAIL'
+                 DELIMITED BY SIZE INTO ISOGRAM-RPT-RECORD
+              END-STRING
+           END-IF
+           WRITE ISOGRAM-RPT-RECORD.
